@@ -0,0 +1,45 @@
+//MYPROGJB JOB (ACCTNO),'COUNTER JOB',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* Job name:    MYPROGJB
+//* Purpose:     Runs MYPROG (step STEP010) and feeds its OUTFILE
+//*              into a DFSORT merge (step STEP020) against the
+//*              prior day's output file, so the counter run joins
+//*              the daily batch cycle instead of being a dead-end
+//*              utility job run by hand.
+//*              OUTFILE is DISP=MOD against the current (0)
+//*              generation, not a fresh (+1) each run, so a same-
+//*              day resubmit after an abend extends the partial
+//*              generation BUKA-OUTFILE is expecting instead of
+//*              allocating a new one. The daily rollover job that
+//*              advances the PROD.MYPROG.OUTFILE generation pointer
+//*              to a new empty (0) must run once before this job's
+//*              first submission of a new business day.
+//*****************************************************************
+//STEP010  EXEC PGM=MYPROG
+//STEPLIB  DD   DSN=PROD.MYPROG.LOADLIB,DISP=SHR
+//PARMIN   DD   DSN=PROD.MYPROG.PARMCARD,DISP=SHR
+//CALFILE  DD   DSN=PROD.MYPROG.CALENDAR,DISP=SHR
+//TRANFILE DD   DSN=PROD.MYPROG.TRANFILE,DISP=SHR
+//CKPTFILE DD   DSN=PROD.MYPROG.CKPTFILE,DISP=(MOD,KEEP,KEEP),
+//             DCB=(RECFM=FB,LRECL=20),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//OUTFILE  DD   DSN=PROD.MYPROG.OUTFILE(0),DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=36),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITFIL DD   DSN=PROD.MYPROG.AUDITLOG,DISP=MOD
+//SUMRPT   DD   SYSOUT=*,DCB=(RECFM=FBA,LRECL=133)
+//ERRRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//SORTIN   DD   DSN=PROD.MYPROG.OUTFILE(0),DISP=SHR
+//         DD   DSN=PROD.MYPROG.OUTFILE(-1),DISP=SHR
+//SORTOUT  DD   DSN=PROD.MYPROG.OUTFILE.MERGED,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=36),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SYSIN    DD   *
+  SORT FIELDS=(3,8,CH,A,11,6,CH,A)
+/*
+//SYSOUT   DD   SYSOUT=*
