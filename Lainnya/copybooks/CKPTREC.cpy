@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook:   CKPTREC
+      * Used by:    MYPROG
+      * Purpose:    Single-record checkpoint carrying the last value
+      *             of X completed by Para2, so a rerun after an abend
+      *             can resume instead of restarting X at 1. Tagged
+      *             with the run date it belongs to so a later run
+      *             (a new business day) does not mistake a leftover
+      *             checkpoint from a completed prior run for one that
+      *             still needs to be resumed.
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-X                  PIC 99.
+           05  CKPT-RUN-DATE            PIC 9(8).
+           05  FILLER                  PIC X(10).
