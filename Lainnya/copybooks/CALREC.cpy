@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook:   CALREC
+      * Used by:    MYPROG
+      * Purpose:    Business-calendar record, keyed by run date, that
+      *             tells MYPROG how many passes to make that day so
+      *             the same compiled program adapts to the monthly
+      *             working-day schedule instead of a fixed count.
+      *****************************************************************
+       01  CAL-RECORD.
+           05  CAL-RUN-DATE            PIC 9(8).
+           05  CAL-PASS-COUNT          PIC 9(3).
+           05  FILLER                  PIC X(69).
