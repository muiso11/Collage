@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook:   RPTLINE
+      * Used by:    MYPROG
+      * Purpose:    Generic print line for the SUMRPT summary report
+      *             (title/date header, one detail line per OUT-FILE
+      *             record, trailer with counts and high/low X).
+      *****************************************************************
+       01  RPT-LINE                    PIC X(132).
