@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook:   AUDITREC
+      * Used by:    MYPROG
+      * Purpose:    One record appended per run to AUDIT-FILE so ops
+      *             can answer "did the counter job run and how far
+      *             did it get" without digging through spool.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-JOB-NAME          PIC X(8).
+           05  AUDIT-RUN-DATE          PIC 9(8).
+           05  AUDIT-RUN-TIME          PIC 9(6).
+           05  AUDIT-START-X           PIC 99.
+           05  AUDIT-END-X             PIC 99.
+           05  AUDIT-RETURN-CODE       PIC 9(3).
+           05  FILLER                  PIC X(10).
