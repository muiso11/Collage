@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook:   TRANREC
+      * Used by:    MYPROG
+      * Purpose:    Daily transaction record. Para2 reads one of these
+      *             per pass, keyed by X, instead of just counting.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-ACCOUNT-NO         PIC 9(8).
+           05  TRAN-AMOUNT             PIC S9(7)V99.
+           05  TRAN-DESC               PIC X(20).
+           05  FILLER                  PIC X(10).
