@@ -0,0 +1,18 @@
+      *****************************************************************
+      * Copybook:   OUTREC
+      * Used by:    MYPROG
+      * Purpose:    One output record per pass through Para2, carrying
+      *             the iteration value of X, a job date/time stamp,
+      *             and the TRAN-FILE record read for that pass (found
+      *             flag plus account/amount), so the run can be
+      *             reprocessed or audited later instead of scraping
+      *             DISPLAY lines off the spool.
+      *****************************************************************
+       01  OUT-RECORD.
+           05  OUT-X                   PIC 99.
+           05  OUT-RUN-DATE             PIC 9(8).
+           05  OUT-RUN-TIME             PIC 9(6).
+           05  OUT-TRAN-FOUND          PIC X.
+           05  OUT-ACCOUNT-NO          PIC 9(8).
+           05  OUT-AMOUNT              PIC S9(7)V99.
+           05  FILLER                  PIC X(2).
