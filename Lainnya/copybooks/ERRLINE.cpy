@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook:   ERRLINE
+      * Used by:    MYPROG
+      * Purpose:    Generic print line for the ERRRPT validation error
+      *             report written by VALIDASI-INPUT before MULAI is
+      *             allowed to start looping.
+      *****************************************************************
+       01  ERR-LINE                    PIC X(132).
