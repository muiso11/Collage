@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook:   PARMREC
+      * Used by:    MYPROG
+      * Purpose:    One-record control card read by MYPROG at startup.
+      *             Carries the loop ceiling and the run date so the
+      *             cutoff can be changed by editing the card in the
+      *             job deck instead of recompiling the program.
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PARM-LIMIT              PIC 9(3).
+           05  PARM-RUN-DATE           PIC 9(8).
+           05  FILLER                  PIC X(69).
