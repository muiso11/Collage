@@ -1,31 +1,500 @@
       *****************************************************************
-      * Program name:    MYPROG                               
-      * Original author: MYNAME                                
+      * Program name:    MYPROG
+      * Original author: MYNAME
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
+      * 08/08/26 MYNAME  Loop limit now read from PARM-FILE control
+      *                  card instead of being hardcoded at 5.
+      * 08/08/26 MYNAME  Added OUT-FILE: one record per Para2 pass
+      *                  carrying X and a run date/time stamp.
+      * 08/08/26 MYNAME  Added CKPT-FILE checkpoint/restart: Para2
+      *                  saves X after each pass, startup reseeds X
+      *                  from it when present.
+      * 08/08/26 MYNAME  Added AUDIT-FILE: one record appended at
+      *                  SELESAI for every run (job name, run date/
+      *                  time, start/end X, final return code).
+      * 08/08/26 MYNAME  SELESAI now prints a SUMRPT summary report
+      *                  (header, one detail line per OUT-FILE record,
+      *                  trailer with count and high/low X) instead of
+      *                  relying on the raw DISPLAY lines from Para2.
+      * 08/08/26 MYNAME  Added CAL-FILE business-calendar lookup keyed
+      *                  by run date; overrides the PARM-FILE limit
+      *                  when a calendar entry exists for the date.
+      * 08/08/26 MYNAME  SELESAI now sets RETURN-CODE based on outcome
+      *                  (0 normal, 4 ran on PARM-FILE defaults, 8 if
+      *                  X never reached the configured limit) so the
+      *                  scheduler can branch on it.
+      * 08/08/26 MYNAME  Para2 now reads a TRAN-FILE record keyed by X
+      *                  (relative read) and records whether a match
+      *                  was found, instead of just counting.
+      * 08/08/26 MYNAME  Added VALIDASI-INPUT: checks WS-LIMIT and x
+      *                  are numeric and in range before MULAI starts
+      *                  looping, logging rejects to ERRRPT instead of
+      *                  looping forever or abending on a bad card.
+      * 08/08/26 MYNAME  See job MYPROGJB for the job stream that runs
+      *                  this step and merges OUTFILE with the prior
+      *                  day's generation via DFSORT.
+      * 08/08/26 MYNAME  Review fixes: CKPT-FILE is now tagged with
+      *                  its run date and cleared on normal completion
+      *                  so a later day's run can't resume from a
+      *                  stale checkpoint; OUT-FILE opens EXTEND (not
+      *                  OUTPUT) on a checkpoint restart so pre-abend
+      *                  iterations survive; OUT-FILE/REPORT-FILE OPEN
+      *                  status is now checked like every other file;
+      *                  zero-pass runs print blank high/low instead
+      *                  of the 0/99 sentinel defaults; dropped the
+      *                  dead x > 99 check (x is PIC 99).
+      * 08/08/26 MYNAME  Review fixes: Para2 now moves TRAN-ACCOUNT-NO/
+      *                  TRAN-AMOUNT into OUT-FILE and CETAK-LAPORAN
+      *                  totals them, instead of only flagging a match;
+      *                  CETAK-LAPORAN derives its trailer counts and
+      *                  high/low X by rescanning OUT-FILE instead of
+      *                  trusting the current session's running totals,
+      *                  so a checkpoint restart's report is internally
+      *                  consistent; SUMRPT now breaks pages; the
+      *                  checkpoint WRITE and the OUTFILE OPEN failure
+      *                  now route through SELESAI (new fatal-error
+      *                  switch) so RETURN-CODE and the audit record
+      *                  still reflect a failure on either file instead
+      *                  of falling through STOP RUN or resuming from
+      *                  X=1 on the next run.
+      * 08/08/26 MYNAME  Review fixes: CETAK-LAPORAN now checks the
+      *                  OPEN INPUT OUT-FILE status before the detail
+      *                  read loop instead of assuming it always opens,
+      *                  so an OUTFILE that was never created (the
+      *                  BUKA-OUTFILE failure path) prints a zero-
+      *                  iteration report instead of hanging on READs
+      *                  against an unopened file; widened the SUMRPT
+      *                  trailer's amount field to match WS-TRAN-TOTAL-
+      *                  AMT's digit count.
+      * 08/08/26 MYNAME  Review fixes: the checkpoint WRITE in Para2
+      *                  no longer OPENs OUTPUT (truncate) every pass,
+      *                  which could leave CKPTFILE empty if the job
+      *                  abended between the truncate and the WRITE;
+      *                  it now OPENs EXTEND and appends, so an abend
+      *                  mid-write only loses the newest checkpoint
+      *                  record, never the ones already on disk.
+      *                  BACA-CKPT now reads to end of file and keeps
+      *                  the last matching record instead of only the
+      *                  first, to go with the append-style write.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  MYPROG.
-       AUTHOR. MYNAME. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
-       DATE-COMPILED. 01/01/08. 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       AUTHOR. MYNAME.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
+       DATE-COMPILED. 01/01/08.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT OUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CAL-FILE ASSIGN TO "CALFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAL-STATUS.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT ERR-FILE ASSIGN TO "ERRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+           COPY PARMREC.
+       FD  OUT-FILE.
+           COPY OUTREC.
+       FD  CKPT-FILE.
+           COPY CKPTREC.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+       FD  REPORT-FILE.
+           COPY RPTLINE.
+       FD  CAL-FILE.
+           COPY CALREC.
+       FD  TRAN-FILE.
+           COPY TRANREC.
+       FD  ERR-FILE.
+           COPY ERRLINE.
+       WORKING-STORAGE SECTION.
        77 x PIC 99 VALUE 1.
-       PROCEDURE DIVISION. 
+       77 WS-LIMIT PIC 9(3) VALUE 5.
+       77 WS-PARM-STATUS PIC XX VALUE '00'.
+       77 WS-PARM-MISSING PIC X VALUE 'N'.
+           88 PARM-FILE-MISSING VALUE 'Y'.
+       77 WS-OUT-STATUS PIC XX VALUE '00'.
+       77 WS-SYS-DATETIME PIC X(21).
+       77 WS-CKPT-STATUS PIC XX VALUE '00'.
+       77 WS-CKPT-FOUND PIC X VALUE 'N'.
+           88 CHECKPOINT-FOUND VALUE 'Y'.
+       77 WS-CKPT-EOF PIC X VALUE 'N'.
+           88 CKPT-FILE-EOF VALUE 'Y'.
+       77 WS-AUDIT-STATUS PIC XX VALUE '00'.
+       77 WS-JOB-NAME PIC X(8) VALUE 'MYPROG'.
+       77 WS-START-X PIC 99 VALUE 1.
+       77 WS-RPT-STATUS PIC XX VALUE '00'.
+       77 WS-HIGH-X PIC 99 VALUE ZERO.
+       77 WS-LOW-X PIC 99 VALUE 99.
+       77 WS-ITER-COUNT PIC 9(5) VALUE ZERO.
+       77 WS-EOF-OUT PIC X VALUE 'N'.
+           88 OUT-FILE-EOF VALUE 'Y'.
+       77 WS-CAL-STATUS PIC XX VALUE '00'.
+       77 WS-CAL-FOUND PIC X VALUE 'N'.
+           88 CALENDAR-FOUND VALUE 'Y'.
+       77 WS-RUN-DATE PIC 9(8) VALUE ZERO.
+       77 WS-LOOP-COMPLETE PIC X VALUE 'N'.
+           88 LOOP-REACHED-LIMIT VALUE 'Y'.
+       77 WS-TRAN-STATUS PIC XX VALUE '00'.
+       77 WS-TRAN-KEY PIC 9(4) VALUE ZERO.
+       77 WS-TRAN-OPEN-OK PIC X VALUE 'N'.
+           88 TRAN-FILE-OPEN VALUE 'Y'.
+       77 WS-TRAN-FOUND PIC X VALUE 'N'.
+       77 WS-TRAN-TOTAL-AMT PIC S9(9)V99 VALUE ZERO.
+       77 WS-OUT-OPEN-OK PIC X VALUE 'N'.
+           88 OUT-FILE-OPEN VALUE 'Y'.
+       77 WS-FATAL-STATUS PIC X VALUE 'N'.
+           88 FATAL-ERROR-OCCURRED VALUE 'Y'.
+       77 WS-ERR-STATUS PIC XX VALUE '00'.
+       77 WS-VALID-OK PIC X VALUE 'Y'.
+           88 INPUT-VALID VALUE 'Y'.
+           88 INPUT-INVALID VALUE 'N'.
+       77 WS-ERR-MSG PIC X(60) VALUE SPACES.
+       01  WS-ERR-DETAIL.
+           05  FILLER                  PIC X(17) VALUE
+               'VALIDATION ERROR '.
+           05  WS-ERR-DET-MSG          PIC X(60).
+       01  WS-RPT-HEADER1.
+           05  FILLER                  PIC X(20) VALUE
+               'MYPROG RUN SUMMARY'.
+           05  FILLER                  PIC X(6) VALUE ' DATE '.
+           05  WS-RPT-HDR-DATE         PIC 9(8).
+           05  FILLER                  PIC X(7) VALUE '  PAGE='.
+           05  WS-RPT-HDR-PAGE         PIC 999.
+       77 WS-RPT-LINE-CTR               PIC 9(3) VALUE ZERO.
+       77 WS-RPT-PAGE-NO                PIC 9(3) VALUE 1.
+       77 WS-RPT-MAX-LINES              PIC 9(3) VALUE 20.
+       01  WS-RPT-DETAIL.
+           05  FILLER                  PIC X(12) VALUE
+               'ITERATION X='.
+           05  WS-RPT-DET-X            PIC 99.
+           05  FILLER                  PIC X(7) VALUE '  DATE='.
+           05  WS-RPT-DET-DATE         PIC 9(8).
+           05  FILLER                  PIC X(7) VALUE '  TIME='.
+           05  WS-RPT-DET-TIME         PIC 9(6).
+           05  FILLER                  PIC X(6) VALUE '  TRN='.
+           05  WS-RPT-DET-TRAN         PIC X.
+       01  WS-RPT-TRAILER.
+           05  FILLER                  PIC X(12) VALUE
+               'TOTAL PASSES'.
+           05  FILLER                  PIC X(2) VALUE '= '.
+           05  WS-RPT-TRL-COUNT        PIC ZZZZ9.
+           05  FILLER                  PIC X(9) VALUE '  HIGH X='.
+           05  WS-RPT-TRL-HIGH         PIC X(2).
+           05  FILLER                  PIC X(8) VALUE '  LOW X='.
+           05  WS-RPT-TRL-LOW          PIC X(2).
+       01  WS-RPT-TRAILER2.
+           05  FILLER                  PIC X(16) VALUE
+               'TOTAL TRAN AMT='.
+           05  WS-RPT-TRL-AMT          PIC -(8)9.99.
+       77 WS-RPT-EDIT-X                PIC Z9.
+       PROCEDURE DIVISION.
+       INISIALISASI.
+           PERFORM BACA-PARM.
+           PERFORM BACA-KALENDER.
+           PERFORM BACA-CKPT.
+           MOVE x TO WS-START-X.
+           PERFORM VALIDASI-INPUT.
+           PERFORM BUKA-OUTFILE.
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRAN-STATUS = '00'
+               SET TRAN-FILE-OPEN TO TRUE
+           END-IF.
+           IF INPUT-INVALID
+               GO TO SELESAI
+           END-IF.
+           GO TO MULAI.
+       BUKA-OUTFILE.
+           IF CHECKPOINT-FOUND
+               OPEN EXTEND OUT-FILE
+               IF WS-OUT-STATUS = '05' OR WS-OUT-STATUS = '35'
+                   OPEN OUTPUT OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUT-FILE
+           END-IF.
+           IF WS-OUT-STATUS NOT = '00'
+               DISPLAY 'MYPROG: UNABLE TO OPEN OUTFILE - STATUS='
+                   WS-OUT-STATUS
+               SET FATAL-ERROR-OCCURRED TO TRUE
+               GO TO SELESAI
+           ELSE
+               SET OUT-FILE-OPEN TO TRUE
+           END-IF.
+       VALIDASI-INPUT.
+           SET INPUT-VALID TO TRUE.
+           IF WS-LIMIT IS NOT NUMERIC
+               OR WS-LIMIT < 1 OR WS-LIMIT > 99
+               MOVE 'LOOP LIMIT OUT OF RANGE OR NOT NUMERIC'
+                   TO WS-ERR-MSG
+               PERFORM TULIS-ERROR
+               SET INPUT-INVALID TO TRUE
+           END-IF.
+           IF x IS NOT NUMERIC
+               OR x < 1
+               MOVE 'START VALUE X OUT OF RANGE OR NOT NUMERIC'
+                   TO WS-ERR-MSG
+               PERFORM TULIS-ERROR
+               SET INPUT-INVALID TO TRUE
+           END-IF.
+       TULIS-ERROR.
+           OPEN EXTEND ERR-FILE.
+           IF WS-ERR-STATUS = '05' OR WS-ERR-STATUS = '35'
+               OPEN OUTPUT ERR-FILE
+           END-IF.
+           MOVE SPACES TO ERR-LINE.
+           MOVE WS-ERR-MSG TO WS-ERR-DET-MSG.
+           MOVE WS-ERR-DETAIL TO ERR-LINE.
+           WRITE ERR-LINE.
+           CLOSE ERR-FILE.
+       BACA-KALENDER.
+           IF PARM-FILE-MISSING
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE PARM-RUN-DATE TO WS-RUN-DATE
+           END-IF.
+           OPEN INPUT CAL-FILE.
+           IF WS-CAL-STATUS = '00'
+               PERFORM UNTIL CALENDAR-FOUND OR WS-CAL-STATUS NOT = '00'
+                   READ CAL-FILE
+                       AT END
+                           MOVE '10' TO WS-CAL-STATUS
+                       NOT AT END
+                           IF CAL-RUN-DATE = WS-RUN-DATE
+                               SET CALENDAR-FOUND TO TRUE
+                               MOVE CAL-PASS-COUNT TO WS-LIMIT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CAL-FILE
+           END-IF.
+       BACA-CKPT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL CKPT-FILE-EOF
+                   READ CKPT-FILE
+                       AT END
+                           SET CKPT-FILE-EOF TO TRUE
+                       NOT AT END
+                           IF CKPT-RUN-DATE = WS-RUN-DATE
+                               SET CHECKPOINT-FOUND TO TRUE
+                               MOVE CKPT-X TO x
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+           END-IF.
+       BACA-PARM.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       SET PARM-FILE-MISSING TO TRUE
+               END-READ
+               IF NOT PARM-FILE-MISSING
+                   MOVE PARM-LIMIT TO WS-LIMIT
+               END-IF
+               CLOSE PARM-FILE
+           ELSE
+               SET PARM-FILE-MISSING TO TRUE
+           END-IF.
        MULAI.
-           IF x < 5
-              Go to Para2. 
+           IF x < WS-LIMIT
+              Go to Para2.
+           SET LOOP-REACHED-LIMIT TO TRUE.
            GO TO SELESAI.
        Para2.
            DISPLAY 'Ini coba coba' x.
+           MOVE 'N' TO WS-TRAN-FOUND.
+           MOVE SPACES TO OUT-RECORD.
+           MOVE ZERO TO OUT-ACCOUNT-NO.
+           MOVE ZERO TO OUT-AMOUNT.
+           IF TRAN-FILE-OPEN
+               MOVE x TO WS-TRAN-KEY
+               READ TRAN-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-TRAN-FOUND
+                       MOVE TRAN-ACCOUNT-NO TO OUT-ACCOUNT-NO
+                       MOVE TRAN-AMOUNT TO OUT-AMOUNT
+               END-READ
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           MOVE x TO OUT-X.
+           MOVE WS-SYS-DATETIME(1:8) TO OUT-RUN-DATE.
+           MOVE WS-SYS-DATETIME(9:6) TO OUT-RUN-TIME.
+           MOVE WS-TRAN-FOUND TO OUT-TRAN-FOUND.
+           WRITE OUT-RECORD.
            COMPUTE x =  x + 1.
+           MOVE SPACES TO CKPT-RECORD.
+           MOVE x TO CKPT-X.
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+           OPEN EXTEND CKPT-FILE.
+           IF WS-CKPT-STATUS = '05' OR WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CKPT-FILE
+           END-IF.
+           WRITE CKPT-RECORD.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'MYPROG: UNABLE TO WRITE CKPTFILE - STATUS='
+                   WS-CKPT-STATUS
+               CLOSE CKPT-FILE
+               SET FATAL-ERROR-OCCURRED TO TRUE
+               GO TO SELESAI
+           END-IF.
+           CLOSE CKPT-FILE.
            GO TO MULAI.
        SELESAI.
+           IF OUT-FILE-OPEN
+               CLOSE OUT-FILE
+           END-IF.
+           IF TRAN-FILE-OPEN
+               CLOSE TRAN-FILE
+           END-IF.
+           IF LOOP-REACHED-LIMIT
+               PERFORM HAPUS-CKPT
+           END-IF.
+           PERFORM CETAK-LAPORAN.
+           PERFORM TETAPKAN-RC.
+           PERFORM CATAT-AUDIT.
            STOP RUN.
-      *****************************************************************
\ No newline at end of file
+       HAPUS-CKPT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+       TETAPKAN-RC.
+           IF FATAL-ERROR-OCCURRED
+               MOVE 16 TO RETURN-CODE
+           ELSE IF NOT LOOP-REACHED-LIMIT
+               MOVE 8 TO RETURN-CODE
+           ELSE IF PARM-FILE-MISSING
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       CETAK-LAPORAN.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           MOVE ZERO TO WS-ITER-COUNT.
+           MOVE ZERO TO WS-HIGH-X.
+           MOVE 99 TO WS-LOW-X.
+           MOVE ZERO TO WS-TRAN-TOTAL-AMT.
+           MOVE 1 TO WS-RPT-PAGE-NO.
+           MOVE ZERO TO WS-RPT-LINE-CTR.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'MYPROG: UNABLE TO OPEN SUMRPT - STATUS='
+                   WS-RPT-STATUS
+           ELSE
+               PERFORM CETAK-HEADER
+               OPEN INPUT OUT-FILE
+               IF WS-OUT-STATUS NOT = '00'
+                   DISPLAY 'MYPROG: UNABLE TO OPEN OUTFILE FOR SUMRPT'
+                       ' - STATUS=' WS-OUT-STATUS
+                   SET OUT-FILE-EOF TO TRUE
+               ELSE
+                   PERFORM UNTIL OUT-FILE-EOF
+                       READ OUT-FILE
+                           AT END
+                               SET OUT-FILE-EOF TO TRUE
+                           NOT AT END
+                               IF WS-RPT-LINE-CTR >= WS-RPT-MAX-LINES
+                                   PERFORM CETAK-HEADER
+                               END-IF
+                               ADD 1 TO WS-ITER-COUNT
+                               ADD 1 TO WS-RPT-LINE-CTR
+                               IF OUT-X > WS-HIGH-X
+                                   MOVE OUT-X TO WS-HIGH-X
+                               END-IF
+                               IF OUT-X < WS-LOW-X
+                                   MOVE OUT-X TO WS-LOW-X
+                               END-IF
+                               ADD OUT-AMOUNT TO WS-TRAN-TOTAL-AMT
+                               MOVE SPACES TO RPT-LINE
+                               MOVE OUT-X TO WS-RPT-DET-X
+                               MOVE OUT-RUN-DATE TO WS-RPT-DET-DATE
+                               MOVE OUT-RUN-TIME TO WS-RPT-DET-TIME
+                               MOVE OUT-TRAN-FOUND TO WS-RPT-DET-TRAN
+                               MOVE WS-RPT-DETAIL TO RPT-LINE
+                               WRITE RPT-LINE
+                       END-READ
+                   END-PERFORM
+                   CLOSE OUT-FILE
+               END-IF
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE SPACES TO RPT-LINE
+               MOVE WS-ITER-COUNT TO WS-RPT-TRL-COUNT
+               IF WS-ITER-COUNT = ZERO
+                   MOVE SPACES TO WS-RPT-TRL-HIGH
+                   MOVE SPACES TO WS-RPT-TRL-LOW
+               ELSE
+                   MOVE WS-HIGH-X TO WS-RPT-EDIT-X
+                   MOVE WS-RPT-EDIT-X TO WS-RPT-TRL-HIGH
+                   MOVE WS-LOW-X TO WS-RPT-EDIT-X
+                   MOVE WS-RPT-EDIT-X TO WS-RPT-TRL-LOW
+               END-IF
+               MOVE WS-RPT-TRAILER TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE SPACES TO RPT-LINE
+               MOVE WS-TRAN-TOTAL-AMT TO WS-RPT-TRL-AMT
+               MOVE WS-RPT-TRAILER2 TO RPT-LINE
+               WRITE RPT-LINE
+               CLOSE REPORT-FILE
+           END-IF.
+       CETAK-HEADER.
+           MOVE WS-RPT-PAGE-NO TO WS-RPT-HDR-PAGE.
+           MOVE SPACES TO RPT-LINE.
+           MOVE WS-SYS-DATETIME(1:8) TO WS-RPT-HDR-DATE.
+           MOVE WS-RPT-HEADER1 TO RPT-LINE.
+           IF WS-RPT-PAGE-NO = 1
+               WRITE RPT-LINE
+           ELSE
+               WRITE RPT-LINE AFTER ADVANCING PAGE
+           END-IF.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-RPT-PAGE-NO.
+           MOVE ZERO TO WS-RPT-LINE-CTR.
+       CATAT-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE WS-JOB-NAME TO AUDIT-JOB-NAME.
+           MOVE WS-SYS-DATETIME(1:8) TO AUDIT-RUN-DATE.
+           MOVE WS-SYS-DATETIME(9:6) TO AUDIT-RUN-TIME.
+           MOVE WS-START-X TO AUDIT-START-X.
+           MOVE x TO AUDIT-END-X.
+           MOVE RETURN-CODE TO AUDIT-RETURN-CODE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+      *****************************************************************
